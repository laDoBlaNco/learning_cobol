@@ -0,0 +1,150 @@
+      * LEDGERPOST maintains a running balance per cost-center. For each
+      * posting it reads the cost-center's current balance, calls
+      * 'getsum' to add the day's amount to it, and rewrites the updated
+      * balance back by key - so month-end close has a persistent total
+      * instead of recomputing everything from scratch every time.
+       identification division.
+       program-id. ledgerpost.
+       environment division.
+       input-output section.
+       file-control.
+           select posting-file assign to "LEDGERIN.DAT"
+               organization is line sequential.
+           select ledger-file assign to "LEDGER.DAT"
+               organization is indexed
+               access mode is dynamic
+               record key is ldg-cost-center
+               file status is ws-ledger-status.
+      * Bad postings are routed here instead of being added into a
+      * persistent balance, mirroring how DAILYSUM handles the same
+      * class of risk (request 007).
+           select posting-exception-file assign to "LEDGERPOST.EXC"
+               organization is line sequential
+               file status is ws-exc-status.
+
+       data division.
+       file section.
+       fd  posting-file.
+       01  posting-record.
+           05 pst-cost-center      pic x(6).
+           05 pst-amount           pic 9(7).
+
+       fd  ledger-file.
+       01  ledger-record.
+           05 ldg-cost-center      pic x(6).
+           05 ldg-balance          pic 9(7).
+           05 ldg-last-update      pic 9(8).
+
+       fd  posting-exception-file.
+       01  posting-exception-record.
+           05 pexc-cost-center     pic x(6).
+           05 pexc-bad-field       pic x(10).
+           05 pexc-reason          pic x(40).
+
+       working-storage section.
+           01 ws-eof-switch     pic x value 'N'.
+               88 ws-eof value 'Y'.
+           01 ws-key-found      pic x value 'N'.
+               88 ws-found-key value 'Y'.
+           01 ws-ledger-status  pic xx.
+           01 ws-new-balance    pic 9(8).
+           01 ws-post-status    pic 9.
+           01 ws-my-name        pic x(8) value "LDGRPOST".
+           01 ws-today          pic 9(8).
+           01 ws-exc-status     pic xx.
+           01 ws-bad-field      pic x(10).
+           01 ws-bad-reason     pic x(40).
+
+       procedure division.
+       0000-main.
+           accept ws-today from date yyyymmdd
+           perform 1000-initialize
+           perform 2000-process-posting until ws-eof
+           perform 3000-terminate
+           stop run.
+
+       1000-initialize.
+           open input posting-file
+           open i-o ledger-file
+           if ws-ledger-status = "35"
+               open output ledger-file
+               close ledger-file
+               open i-o ledger-file
+           end-if
+           perform 2100-read-posting.
+
+      * PST-AMOUNT has to be numeric before it can safely become
+      * getsum's addend - anything else would blow up the call or
+      * hand back a garbage-but-"successful" total that then gets
+      * rewritten into a persistent, indexed balance (request 007's
+      * same concern, applied here since a bad posting here corrupts
+      * every posting after it for that cost center).
+       2000-process-posting.
+           if pst-amount is not numeric
+               move "AMOUNT" to ws-bad-field
+               move "non-numeric value in AMOUNT" to ws-bad-reason
+               perform 1600-write-exception
+           else
+               move pst-cost-center to ldg-cost-center
+               move 'N' to ws-key-found
+               read ledger-file
+                   invalid key
+                       move 0 to ldg-balance
+                   not invalid key
+                       set ws-found-key to true
+               end-read
+               call 'getsum' using ldg-balance, pst-amount,
+                   ws-new-balance, ws-post-status, ws-my-name
+      * getsum's own overflow check only guards lsum1's 8-digit
+      * capacity; ldg-balance is narrower (7 digits) to stay a valid
+      * addend on the *next* posting, so a result that fits lsum1 but
+      * not ldg-balance has to be caught here or it would silently
+      * lose its high-order digit on the move below.
+               if ws-post-status = 0 and ws-new-balance > 9999999
+                   move 1 to ws-post-status
+               end-if
+               if ws-post-status = 0
+                   move ws-new-balance to ldg-balance
+                   move ws-today to ldg-last-update
+                   if ws-found-key
+                       rewrite ledger-record
+                           invalid key
+                               display "LEDGERPOST: rewrite failed "
+                                   "for cost center " pst-cost-center
+                       end-rewrite
+                   else
+                       write ledger-record
+                           invalid key
+                               display "LEDGERPOST: write failed for "
+                                   "cost center " pst-cost-center
+                       end-write
+                   end-if
+               else
+                   display "LEDGERPOST: balance overflow for cost "
+                       "center " pst-cost-center ", posting rejected"
+               end-if
+           end-if
+           perform 2100-read-posting.
+
+       1600-write-exception.
+           move pst-cost-center to pexc-cost-center
+           move ws-bad-field to pexc-bad-field
+           move ws-bad-reason to pexc-reason
+           open extend posting-exception-file
+           if ws-exc-status not = "00"
+               open output posting-exception-file
+               close posting-exception-file
+               open extend posting-exception-file
+           end-if
+           write posting-exception-record
+           close posting-exception-file.
+
+       2100-read-posting.
+           read posting-file
+               at end
+                   set ws-eof to true
+           end-read.
+
+       3000-terminate.
+           close posting-file
+           close ledger-file.
