@@ -0,0 +1,12 @@
+      * SUMREC - standard transaction record shared by every program that
+      * calls GETSUM, so DAILYSUM and friends all read/write the same
+      * shape instead of each inventing its own pair-id/num1/num2/sum
+      * fields. Callers COPY this REPLACING ==SUMREC-RECORD== by the
+      * 01-level name they want the record to have.
+       01  sumrec-record.
+           05 sr-pair-id           pic 9(6).
+           05 sr-num1              pic 9(7).
+           05 sr-num2              pic 9(7).
+           05 sr-sum               pic 9(8).
+           05 sr-status            pic 9.
+           05 sr-proc-date         pic 9(8).
