@@ -0,0 +1,143 @@
+      * ITEMSUM is GETSUMTAB's real caller: it reads a sequential file
+      * of cost-center groups, each carrying a variable count of
+      * line-item addends, and calls 'getsumtab' once per group
+      * instead of chaining two-at-a-time 'getsum' calls by hand
+      * (request 000).
+       identification division.
+       program-id. itemsum.
+       environment division.
+       input-output section.
+       file-control.
+           select item-input-file assign to "ITEMIN.DAT"
+               organization is line sequential.
+           select item-output-file assign to "ITEMOUT.DAT"
+               organization is line sequential.
+      * Bad addends are routed here instead of being posted, mirroring
+      * how DAILYSUM handles the same class of risk (request 007).
+           select item-exception-file assign to "ITEMSUM.EXC"
+               organization is line sequential
+               file status is ws-exc-status.
+
+       data division.
+       file section.
+       fd  item-input-file.
+       01  item-input-record.
+           05 iin-group-id         pic 9(6).
+           05 iin-addend-count     pic 9(3).
+           05 iin-addends.
+               10 iin-addend       pic 9(7) occurs 10 times.
+
+       fd  item-output-file.
+       01  item-output-record.
+           05 iout-group-id        pic 9(6).
+           05 iout-addend-count    pic 9(3).
+           05 iout-sum             pic 9(9).
+           05 iout-status          pic 9.
+           05 iout-proc-date       pic 9(8).
+
+       fd  item-exception-file.
+       01  item-exception-record.
+           05 iexc-group-id        pic 9(6).
+           05 iexc-bad-field       pic x(10).
+           05 iexc-reason          pic x(40).
+
+       working-storage section.
+           01 ws-eof-switch    pic x value 'N'.
+               88 ws-eof value 'Y'.
+           01 ws-today         pic 9(8).
+           01 ws-my-name       pic x(8) value "ITEMSUM".
+           01 ws-exc-status        pic xx.
+      * Addend validation working fields.
+           01 ws-valid-switch      pic x value 'Y'.
+               88 ws-input-valid value 'Y'.
+               88 ws-input-invalid value 'N'.
+           01 ws-bad-field         pic x(10).
+           01 ws-bad-reason        pic x(40).
+           01 ws-addend-idx        pic 9(3).
+
+       procedure division.
+       0000-main.
+           accept ws-today from date yyyymmdd
+           perform 1000-initialize
+           perform 2000-process-record until ws-eof
+           perform 3000-terminate
+           stop run.
+
+       1000-initialize.
+           open input item-input-file
+           open output item-output-file
+           perform 2100-read-input.
+
+      * ITEMIN.DAT only ever carries up to 10 addends per group, so a
+      * count past that would walk 'getsumtab' off the end of
+      * iin-addends - reject rather than risk it. A count of zero is
+      * rejected too: ltab-addend's "occurs 1 to 200 times depending
+      * on ltab-count" declares a minimum of 1, so passing 0 would
+      * hand getsumtab an out-of-range ODO value.
+       2000-process-record.
+           move iin-group-id to iout-group-id
+           move iin-addend-count to iout-addend-count
+           move ws-today to iout-proc-date
+           if iin-addend-count > 10 or iin-addend-count = 0
+               display "ITEMSUM: group " iin-group-id
+                   " addend count out of range, skipped"
+           else
+               perform 1500-validate-addends
+               if ws-input-valid
+                   call 'getsumtab' using iin-addend-count, iin-addends,
+                                       iout-sum, iout-status, ws-my-name
+                   if iout-status = 0
+                       write item-output-record
+                   else
+                       move "SUM" to ws-bad-field
+                       move "sum overflowed - exceeds capacity"
+                           to ws-bad-reason
+                       perform 1600-write-exception
+                   end-if
+               else
+                   perform 1600-write-exception
+               end-if
+           end-if
+           perform 2100-read-input.
+
+      * Every addend up to iin-addend-count has to be numeric before it
+      * can safely become one of getsumtab's ltab-addend entries -
+      * anything else would blow up the call or hand back a garbage
+      * total instead of a trustworthy sum (request 007's same concern,
+      * applied here to the table entry point).
+       1500-validate-addends.
+           set ws-input-valid to true
+           move spaces to ws-bad-field
+           move spaces to ws-bad-reason
+           perform varying ws-addend-idx from 1 by 1
+                   until ws-addend-idx > iin-addend-count
+                       or ws-input-invalid
+               if iin-addend(ws-addend-idx) is not numeric
+                   set ws-input-invalid to true
+                   move "ADDEND" to ws-bad-field
+                   move "non-numeric addend value" to ws-bad-reason
+               end-if
+           end-perform.
+
+       1600-write-exception.
+           move iin-group-id to iexc-group-id
+           move ws-bad-field to iexc-bad-field
+           move ws-bad-reason to iexc-reason
+           open extend item-exception-file
+           if ws-exc-status not = "00"
+               open output item-exception-file
+               close item-exception-file
+               open extend item-exception-file
+           end-if
+           write item-exception-record
+           close item-exception-file.
+
+       2100-read-input.
+           read item-input-file
+               at end
+                   set ws-eof to true
+           end-read.
+
+       3000-terminate.
+           close item-input-file
+           close item-output-file.
