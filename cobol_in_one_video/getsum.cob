@@ -4,18 +4,134 @@
       * changes???
        identification division.
        program-id. getsum.
+       environment division.
+       input-output section.
+       file-control.
+      * Every call in or out of GETSUM leaves a line here so a bad total
+      * can be traced back to the call that produced it (request 004).
+           select audit-file assign to "GETSUMLOG.DAT"
+               organization is line sequential
+               file status is ws-audit-status.
+
        data division.
+       file section.
+       fd  audit-file.
+       01  audit-record.
+           05 aud-caller       pic x(8).
+           05 aud-timestamp    pic 9(16).
+           05 aud-num1         pic 9(7).
+           05 aud-num2         pic 9(7).
+           05 aud-sum          pic 9(9).
+
+       working-storage section.
+      * Index used to walk the multi-addend table below.
+           01 ws-tab-idx pic 9(3).
+           01 ws-audit-status pic xx.
+      * Staging fields the audit paragraph writes from, filled in by
+      * whichever entry point just ran.
+           01 ws-aud-caller pic x(8).
+           01 ws-aud-num1   pic 9(7).
+           01 ws-aud-num2   pic 9(7).
+           01 ws-aud-sum    pic 9(9).
+           01 ws-aud-date   pic 9(8).
+           01 ws-aud-time   pic 9(8).
+
        linkage section.
-      * Here we are going to put our values with different names from 
-      * what they are in the other file. so adding a 'L'
-           01 lnum1 pic 9 value 5.
-           01 lnum2 pic 9 value 5.
-           01 lsum1 pic 99.
+      * Here we are going to put our values with different names from
+      * what they are in the other file. so adding a 'L'. Widened past
+      * single digits so real transaction amounts fit without truncating.
+           01 lnum1 pic 9(7) value 5.
+           01 lnum2 pic 9(7) value 5.
+           01 lsum1 pic 9(8).
+      * Return-code the caller checks before trusting lsum1: 0 means the
+      * add fit, 1 means it overflowed and lsum1 must not be posted.
+           01 lstatus pic 9.
+               88 lstatus-ok value 0.
+               88 lstatus-overflow value 1.
+      * Caller's own program-id, so the audit log can say who called in.
+           01 lcaller pic x(8).
+
+      * Second entry point: add up a whole table of addends in one call
+      * instead of making callers chain several two-at-a-time CALLs.
+           01 ltab-count pic 9(3).
+           01 ltab-addends.
+               05 ltab-addend pic 9(7) occurs 1 to 200 times
+                    depending on ltab-count.
+           01 ltab-sum pic 9(9).
+           01 ltab-status pic 9.
+               88 ltab-status-ok value 0.
+               88 ltab-status-overflow value 1.
+           01 ltab-caller pic x(8).
 
-       procedure division using lnum1,lnum2,lsum1.
+       procedure division using lnum1,lnum2,lsum1,lstatus,lcaller.
       * Now with 'using', any values we change here will be changed in
       * the calling program, because they are linked.
-           compute lsum1 = lnum1 + lnum2.
+      * Two pic 9(7) addends can never exceed pic 9(8) capacity
+      * (max 19,999,998 against a max of 99,999,999), so ON SIZE ERROR
+      * below can't actually fire under today's field widths - it's
+      * kept as defense-in-depth against a future narrowing of LSUM1
+      * or a mismatched linkage, not a reachable condition here. The
+      * table entry point below is where overflow is real: 200 addends
+      * at pic 9(7) each can genuinely exceed ltab-sum's pic 9(9).
+           set lstatus-ok to true
+           compute lsum1 = lnum1 + lnum2
+               on size error
+                   set lstatus-overflow to true
+           end-compute
+           move lcaller to ws-aud-caller
+           move lnum1 to ws-aud-num1
+           move lnum2 to ws-aud-num2
+           move lsum1 to ws-aud-sum
+           perform write-audit-record.
 
       * Then note that we 'exit program' rather than 'stop run.'
        exit program.
+
+      * Multi-addend entry point (request 000). Callers that need to sum
+      * three, four, or more amounts at once fill in ltab-addends and
+      * ltab-count and call 'getsumtab' instead of chaining 'getsum'.
+       entry 'getsumtab' using ltab-count, ltab-addends, ltab-sum,
+               ltab-status, ltab-caller.
+           set ltab-status-ok to true
+           move 0 to ltab-sum
+      * ltab-count is pic 9(3) (0-999) but ltab-addend only occurs up
+      * to 200 times - this is the table's own owner, so it clamps the
+      * count here rather than trusting every caller to cap it first,
+      * the same way the overflow check above is defended locally.
+           if ltab-count > 200
+               set ltab-status-overflow to true
+           else
+               perform varying ws-tab-idx from 1 by 1
+                       until ws-tab-idx > ltab-count
+                   add ltab-addend(ws-tab-idx) to ltab-sum
+                       on size error
+                           set ltab-status-overflow to true
+                   end-add
+               end-perform
+           end-if
+           move ltab-caller to ws-aud-caller
+           move 0 to ws-aud-num1
+           move ltab-count to ws-aud-num2
+           move ltab-sum to ws-aud-sum
+           perform write-audit-record.
+       exit program.
+
+      * Shared audit-trail logging used by every entry point. Appends
+      * one line per call: caller, timestamp, the two inputs (or, for
+      * the table entry, zero and the addend count), and the result.
+       write-audit-record.
+           accept ws-aud-date from date yyyymmdd
+           accept ws-aud-time from time
+           open extend audit-file
+           if ws-audit-status not = "00"
+               open output audit-file
+               close audit-file
+               open extend audit-file
+           end-if
+           move ws-aud-caller to aud-caller
+           compute aud-timestamp = ws-aud-date * 100000000 + ws-aud-time
+           move ws-aud-num1 to aud-num1
+           move ws-aud-num2 to aud-num2
+           move ws-aud-sum to aud-sum
+           write audit-record
+           close audit-file.
