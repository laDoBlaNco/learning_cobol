@@ -0,0 +1,224 @@
+      * DAILYSUM reads a sequential file of number pairs, calls 'getsum'
+      * once per pair, and writes the pair plus the computed sum back out.
+      * This is the batch driver that finally gives GETSUM a real caller.
+      * Input and output records both use the shared SUMREC layout so
+      * this program and any other GETSUM caller agree on field shapes.
+      * A checkpoint record is written every ws-ckpt-interval records so
+      * a restart can skip past work already posted (request 006).
+       identification division.
+       program-id. dailysum.
+       environment division.
+       input-output section.
+       file-control.
+           select input-file assign to "DAILYIN.DAT"
+               organization is line sequential.
+           select output-file assign to "DAILYOUT.DAT"
+               organization is line sequential.
+           select checkpoint-file assign to "DAILYSUM.CKPT"
+               organization is line sequential
+               file status is ws-ckpt-status.
+           select exception-file assign to "DAILYSUM.EXC"
+               organization is line sequential
+               file status is ws-exc-status.
+
+       data division.
+       file section.
+       fd  input-file.
+           copy sumrec replacing ==sumrec-record== by ==input-record==.
+
+       fd  output-file.
+           copy sumrec replacing ==sumrec-record== by ==output-record==.
+
+       fd  checkpoint-file.
+       01  checkpoint-record.
+           05 ckpt-run-date        pic 9(8).
+           05 ckpt-last-rec-num    pic 9(8).
+
+      * Bad addends are routed here instead of aborting the run, so
+      * operations can fix and resubmit just the rejected records
+      * (request 007).
+       fd  exception-file.
+       01  exception-record.
+           05 exc-pair-id          pic 9(6).
+           05 exc-bad-field        pic x(10).
+           05 exc-reason           pic x(40).
+
+       working-storage section.
+           01 ws-eof-switch    pic x value 'N'.
+               88 ws-eof value 'Y'.
+           01 ws-today         pic 9(8).
+           01 ws-my-name       pic x(8) value "DAILYSUM".
+      * Checkpoint/restart working fields.
+           01 ws-ckpt-status       pic xx.
+           01 ws-rec-num           pic 9(8) value 0.
+           01 ws-restart-point     pic 9(8) value 0.
+           01 ws-ckpt-interval     pic 9(4) value 100.
+           01 ws-ckpt-interval-env pic x(4) value spaces.
+           01 ws-ckpt-quotient     pic 9(8).
+           01 ws-ckpt-remainder    pic 9(4).
+      * Input validation working fields.
+           01 ws-exc-status        pic xx.
+           01 ws-valid-switch      pic x value 'Y'.
+               88 ws-input-valid value 'Y'.
+               88 ws-input-invalid value 'N'.
+           01 ws-bad-field         pic x(10).
+           01 ws-bad-reason        pic x(40).
+
+       procedure division.
+       0000-main.
+           accept ws-today from date yyyymmdd
+           perform 0100-load-checkpoint-interval
+           perform 1000-initialize
+           perform 2000-process-record until ws-eof
+           perform 3000-terminate
+           stop run.
+
+      * The checkpoint interval can be tuned per run without a recompile
+      * by setting DAILYSUM_CKPT_INTERVAL; otherwise it defaults to 100.
+       0100-load-checkpoint-interval.
+           accept ws-ckpt-interval-env
+               from environment "DAILYSUM_CKPT_INTERVAL"
+           if ws-ckpt-interval-env not = spaces
+               if function trim(ws-ckpt-interval-env) is numeric
+                   move function trim(ws-ckpt-interval-env)
+                       to ws-ckpt-interval
+               end-if
+           end-if
+           if ws-ckpt-interval = 0
+               move 100 to ws-ckpt-interval
+           end-if.
+
+       1000-initialize.
+           open input input-file
+           perform 1100-load-last-checkpoint
+           if ws-restart-point > 0
+               open extend output-file
+           else
+               open output output-file
+           end-if
+           perform 2100-read-input
+           perform 1200-skip-completed-records.
+
+      * Read back the last record number a prior run completed, if any,
+      * so this run can resume right after it instead of from record 1.
+      * A checkpoint only counts if the read actually found a record
+      * (an empty file - e.g. from a run that abended between OPEN
+      * OUTPUT and WRITE in 1400-write-checkpoint - must not hand back
+      * whatever garbage is sitting in the FD's record area) and if it
+      * was written by a run against today's input file; a checkpoint
+      * left over from an earlier day belongs to a DAILYIN.DAT that no
+      * longer exists, so it's discarded rather than silently honored
+      * against today's file.
+       1100-load-last-checkpoint.
+           open input checkpoint-file
+           if ws-ckpt-status = "00"
+               read checkpoint-file
+                   at end
+                       continue
+                   not at end
+                       if ckpt-run-date = ws-today
+                           move ckpt-last-rec-num to ws-restart-point
+                       else
+                           display "DAILYSUM: discarding checkpoint "
+                               "from a prior run date"
+                       end-if
+               end-read
+               close checkpoint-file
+           end-if.
+
+       1200-skip-completed-records.
+           perform until ws-eof or ws-rec-num > ws-restart-point
+               perform 2100-read-input
+           end-perform.
+
+       2000-process-record.
+           perform 1500-validate-input
+           if ws-input-valid
+               move sr-pair-id of input-record
+                   to sr-pair-id of output-record
+               move sr-num1 of input-record
+                   to sr-num1 of output-record
+               move sr-num2 of input-record
+                   to sr-num2 of output-record
+               move ws-today to sr-proc-date of output-record
+               call 'getsum' using sr-num1 of input-record,
+                                   sr-num2 of input-record,
+                                   sr-sum of output-record,
+                                   sr-status of output-record,
+                                   ws-my-name
+               if sr-status of output-record = 0
+                   write output-record
+               else
+                   move "SUM" to ws-bad-field
+                   move "sum overflowed - exceeds capacity"
+                       to ws-bad-reason
+                   perform 1600-write-exception
+               end-if
+           else
+               perform 1600-write-exception
+           end-if
+           perform 1300-checkpoint-if-due
+           perform 2100-read-input.
+
+      * A record's addends have to be numeric before they can safely
+      * become getsum's lnum1/lnum2 - anything else would blow up the
+      * call or hand back garbage instead of a trustworthy sum.
+       1500-validate-input.
+           set ws-input-valid to true
+           move spaces to ws-bad-field
+           move spaces to ws-bad-reason
+           if sr-num1 of input-record is not numeric
+               set ws-input-invalid to true
+               move "NUM1" to ws-bad-field
+               move "non-numeric value in NUM1" to ws-bad-reason
+           else
+               if sr-num2 of input-record is not numeric
+                   set ws-input-invalid to true
+                   move "NUM2" to ws-bad-field
+                   move "non-numeric value in NUM2" to ws-bad-reason
+               end-if
+           end-if.
+
+       1600-write-exception.
+           move sr-pair-id of input-record to exc-pair-id
+           move ws-bad-field to exc-bad-field
+           move ws-bad-reason to exc-reason
+           open extend exception-file
+           if ws-exc-status not = "00"
+               open output exception-file
+               close exception-file
+               open extend exception-file
+           end-if
+           write exception-record
+           close exception-file.
+
+       1300-checkpoint-if-due.
+           divide ws-rec-num by ws-ckpt-interval
+               giving ws-ckpt-quotient
+               remainder ws-ckpt-remainder
+           if ws-ckpt-remainder = 0
+               perform 1400-write-checkpoint
+           end-if.
+
+       1400-write-checkpoint.
+           move ws-today to ckpt-run-date
+           move ws-rec-num to ckpt-last-rec-num
+           open output checkpoint-file
+           write checkpoint-record
+           close checkpoint-file.
+
+       2100-read-input.
+           read input-file
+               at end
+                   set ws-eof to true
+               not at end
+                   add 1 to ws-rec-num
+           end-read.
+
+       3000-terminate.
+      * A clean end-of-file means the whole run completed, so the
+      * checkpoint is written one last time and a fresh run tomorrow
+      * starts back at record 1 once operations clears DAILYSUM.CKPT.
+           perform 1400-write-checkpoint
+           close input-file
+           close output-file.
