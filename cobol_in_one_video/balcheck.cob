@@ -0,0 +1,234 @@
+      * BALCHECK is the independent check on a day's DAILYSUM run. It
+      * recomputes record counts and a control total straight from the
+      * input transaction file - never going through 'getsum' - and
+      * compares that against what DAILYSUM actually posted, so we have
+      * something other than GETSUM's own arithmetic to sign off on.
+       identification division.
+       program-id. balcheck.
+       environment division.
+       input-output section.
+       file-control.
+           select input-file assign to "DAILYIN.DAT"
+               organization is line sequential.
+           select output-file assign to "DAILYOUT.DAT"
+               organization is line sequential.
+           select report-file assign to "BALCHECK.RPT"
+               organization is line sequential.
+           select exception-file assign to "DAILYSUM.EXC"
+               organization is line sequential
+               file status is ws-exc-file-status.
+
+       data division.
+       file section.
+       fd  input-file.
+           copy sumrec replacing ==sumrec-record== by ==input-record==.
+
+       fd  output-file.
+           copy sumrec replacing ==sumrec-record== by ==output-record==.
+
+       fd  report-file.
+       01  report-line             pic x(72).
+
+      * Same shape DAILYSUM writes to DAILYSUM.EXC (request 007);
+      * BALCHECK only reads it to see which pair-ids DAILYSUM rejected.
+       fd  exception-file.
+       01  exception-record.
+           05 exc-pair-id          pic 9(6).
+           05 exc-bad-field        pic x(10).
+           05 exc-reason           pic x(40).
+
+       working-storage section.
+           01 ws-in-eof-switch  pic x value 'N'.
+               88 ws-in-eof value 'Y'.
+           01 ws-out-eof-switch pic x value 'N'.
+               88 ws-out-eof value 'Y'.
+           01 ws-exc-eof-switch pic x value 'N'.
+               88 ws-exc-eof value 'Y'.
+           01 ws-exc-file-status pic xx.
+
+      * Pair-ids DAILYSUM rejected for a sum overflow rather than a
+      * non-numeric addend - loaded from DAILYSUM.EXC so this program
+      * classifies "valid" the same way DAILYSUM's own write/reject
+      * decision does (numeric AND not overflowed), not just numeric.
+           01 ws-of-count        pic 9(4) value 0.
+           01 ws-of-table.
+               05 ws-of-pairid    pic 9(6) occurs 9999 times.
+           01 ws-of-idx          pic 9(4).
+           01 ws-of-found-switch pic x value 'N'.
+               88 ws-of-found value 'Y'.
+
+      * Totals rebuilt independently from the input file.
+           01 ws-input-count    pic 9(8) value 0.
+           01 ws-valid-count    pic 9(8) value 0.
+           01 ws-reject-count   pic 9(8) value 0.
+           01 ws-control-total  pic 9(12) value 0.
+
+      * Totals read back from what DAILYSUM actually produced.
+           01 ws-output-count   pic 9(8) value 0.
+           01 ws-output-total   pic 9(12) value 0.
+
+           01 ws-count-flag     pic x(9).
+           01 ws-total-flag     pic x(9).
+           01 ws-edit-8         pic zzzzzzz9.
+           01 ws-edit-12        pic z(11)9.
+
+       procedure division.
+       0000-main.
+           perform 0500-load-overflow-rejects
+           perform 1000-scan-input-file
+           perform 2000-scan-output-file
+           perform 3000-write-report
+           stop run.
+
+      * Load the set of pair-ids DAILYSUM rejected for an overflowed
+      * sum, so 1100-tally-input-record can tell those apart from
+      * pair-ids DAILYSUM actually posted. No exception file at all
+      * just means nothing was rejected.
+       0500-load-overflow-rejects.
+           open input exception-file
+           if ws-exc-file-status = "00"
+               perform until ws-exc-eof
+                   read exception-file
+                       at end
+                           set ws-exc-eof to true
+                       not at end
+                           perform 0510-record-overflow-reject
+                   end-read
+               end-perform
+               close exception-file
+           end-if.
+
+       0510-record-overflow-reject.
+           if exc-bad-field = "SUM"
+               if ws-of-count < 9999
+                   add 1 to ws-of-count
+                   move exc-pair-id to ws-of-pairid(ws-of-count)
+               else
+                   display "BALCHECK: overflow-reject table full, "
+                       "some exceptions ignored in reconciliation"
+               end-if
+           end-if.
+
+      * Recompute the count of valid records and their control total
+      * directly from the transaction file - independent of GETSUM.
+       1000-scan-input-file.
+           open input input-file
+           perform until ws-in-eof
+               read input-file
+                   at end
+                       set ws-in-eof to true
+                   not at end
+                       add 1 to ws-input-count
+                       perform 1100-tally-input-record
+               end-read
+           end-perform
+           close input-file.
+
+       1100-tally-input-record.
+           if sr-num1 of input-record is numeric
+                   and sr-num2 of input-record is numeric
+               perform 1120-check-overflow-reject
+               if ws-of-found
+                   add 1 to ws-reject-count
+               else
+                   add 1 to ws-valid-count
+                   add sr-num1 of input-record to ws-control-total
+                   add sr-num2 of input-record to ws-control-total
+               end-if
+           else
+               add 1 to ws-reject-count
+           end-if.
+
+       1120-check-overflow-reject.
+           move 'N' to ws-of-found-switch
+           perform varying ws-of-idx from 1 by 1
+                   until ws-of-idx > ws-of-count
+               if ws-of-pairid(ws-of-idx) = sr-pair-id of input-record
+                   move 'Y' to ws-of-found-switch
+               end-if
+           end-perform.
+
+      * Read back what DAILYSUM posted so it can be compared to the
+      * total above.
+       2000-scan-output-file.
+           open input output-file
+           perform until ws-out-eof
+               read output-file
+                   at end
+                       set ws-out-eof to true
+                   not at end
+                       add 1 to ws-output-count
+                       add sr-sum of output-record to ws-output-total
+               end-read
+           end-perform
+           close output-file.
+
+       3000-write-report.
+           if ws-valid-count = ws-output-count
+               move "MATCH" to ws-count-flag
+           else
+               move "MISMATCH" to ws-count-flag
+           end-if
+           if ws-control-total = ws-output-total
+               move "MATCH" to ws-total-flag
+           else
+               move "MISMATCH" to ws-total-flag
+           end-if
+           open output report-file
+           move spaces to report-line
+           string "DAILYSUM RECONCILIATION REPORT" delimited by size
+               into report-line
+           write report-line
+           perform 3100-write-count-line
+           perform 3200-write-total-line
+           close report-file.
+
+       3100-write-count-line.
+           move ws-input-count to ws-edit-8
+           move spaces to report-line
+           string "INPUT RECORDS READ....: " delimited by size
+               ws-edit-8 delimited by size
+               into report-line
+           write report-line
+           move ws-reject-count to ws-edit-8
+           move spaces to report-line
+           string "REJECTED RECORDS......: " delimited by size
+               ws-edit-8 delimited by size
+               into report-line
+           write report-line
+           move ws-valid-count to ws-edit-8
+           move spaces to report-line
+           string "VALID INPUT RECORDS...: " delimited by size
+               ws-edit-8 delimited by size
+               into report-line
+           write report-line
+           move ws-output-count to ws-edit-8
+           move spaces to report-line
+           string "DAILYSUM OUTPUT RECORDS: " delimited by size
+               ws-edit-8 delimited by size
+               into report-line
+           write report-line
+           move spaces to report-line
+           string "RECORD COUNT STATUS...: " delimited by size
+               ws-count-flag delimited by size
+               into report-line
+           write report-line.
+
+       3200-write-total-line.
+           move ws-control-total to ws-edit-12
+           move spaces to report-line
+           string "INDEPENDENT CONTROL TOTAL: " delimited by size
+               ws-edit-12 delimited by size
+               into report-line
+           write report-line
+           move ws-output-total to ws-edit-12
+           move spaces to report-line
+           string "DAILYSUM ACCUMULATED TOTAL: " delimited by size
+               ws-edit-12 delimited by size
+               into report-line
+           write report-line
+           move spaces to report-line
+           string "CONTROL TOTAL STATUS......: " delimited by size
+               ws-total-flag delimited by size
+               into report-line
+           write report-line.
