@@ -0,0 +1,56 @@
+      * QUIKSUM is the online counterpart to DAILYSUM: a clerk keys two
+      * amounts into a screen, the same 'getsum' logic behind the batch
+      * jobs adds them, and the total is displayed right back - no more
+      * reaching for a calculator to check a total before keying it.
+       identification division.
+       program-id. quiksum.
+       environment division.
+       data division.
+       working-storage section.
+           01 ws-num1        pic 9(7) value 0.
+           01 ws-num2        pic 9(7) value 0.
+           01 ws-sum         pic 9(8) value 0.
+           01 ws-status      pic 9 value 0.
+           01 ws-my-name     pic x(8) value "QUIKSUM".
+           01 ws-message     pic x(40) value spaces.
+           01 ws-continue    pic x value 'Y'.
+               88 ws-keep-going value 'Y' 'y'.
+
+       screen section.
+       01  quiksum-screen.
+           05 blank screen.
+           05 line 2 col 10 value "QUICK SUM - ENTER TWO AMOUNTS".
+           05 line 4 col 10 value "AMOUNT 1: ".
+           05 col plus 1 pic 9(7) using ws-num1.
+           05 line 5 col 10 value "AMOUNT 2: ".
+           05 col plus 1 pic 9(7) using ws-num2.
+           05 line 7 col 10 value "SUM.....: ".
+           05 col plus 1 pic 9(8) from ws-sum.
+           05 line 9 col 10 pic x(40) from ws-message.
+
+       procedure division.
+       0000-main.
+           perform until not ws-keep-going
+               perform 1000-take-quick-sum
+               display "ANOTHER QUICK SUM? (Y/N): "
+                   with no advancing
+               accept ws-continue
+           end-perform
+           stop run.
+
+       1000-take-quick-sum.
+           move zero to ws-num1
+           move zero to ws-num2
+           move zero to ws-sum
+           move spaces to ws-message
+           display quiksum-screen
+           accept quiksum-screen
+           call 'getsum' using ws-num1, ws-num2, ws-sum, ws-status,
+               ws-my-name
+           if ws-status = 1
+               move "REJECTED - TOTAL OVERFLOWED, RE-ENTER"
+                   to ws-message
+           else
+               move "AMOUNTS ADDED OK" to ws-message
+           end-if
+           display quiksum-screen.
